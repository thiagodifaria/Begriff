@@ -0,0 +1,69 @@
+//RECONRUN JOB (ACCTNO),'DAILY RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB STREAM: RECONRUN
+//* RUNS TRANSACTION-PROCESSOR (STEP010), TRANSACTION-BRIDGE
+//* (STEP015) TO CONVERT TRANSACTION.DAT INTO RECONCILE'S INPUT
+//* LAYOUT, THEN RECONCILE (STEP020) - IN SEQUENCE. A STEP IS
+//* BYPASSED IF AN EARLIER STEP HARD-FAILS. TRANSACTION-PROCESSOR'S
+//* RC=4 (COMPLETED, BUT INVALID-TRANSACTION RATE EXCEEDED THE
+//* THRESHOLD) IS A SUCCESSFUL RUN, NOT A FAILURE, SO IT DOES NOT
+//* BYPASS STEP015/STEP020 - SEE THE COND KEYWORDS BELOW.
+//*
+//* RESTART: IF THIS JOB ABENDS OR FAILS PARTWAY THROUGH, RESUBMIT
+//* WITH A RESTART PARAMETER ON THE JOB CARD, E.G.
+//*     //RECONRUN JOB (ACCTNO),'DAILY RECONCILIATION',CLASS=A,
+//*     //             MSGCLASS=X,RESTART=STEP020
+//* TO PICK UP AT RECONCILE WITHOUT RERUNNING TRANSACTION-PROCESSOR.
+//*
+//* STEP015'S AND STEP020'S PARM IS THE RUN DATE (YYYYMMDD) USED TO
+//* BUILD THE DATED INPUT/SUMMARY FILE NAMES - SET BOTH TO MATCH THE
+//* DAY BEING RECONCILED BEFORE SUBMITTING. IF OMITTED, EACH STEP
+//* DEFAULTS TO TODAY'S DATE, SO LEAVE BOTH BLANK OR SET BOTH TO THE
+//* SAME DATE - NEVER ONE ONLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TRANPROC
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.TRANSACTION.DAT,DISP=SHR
+//REPTOUT  DD DSN=PROD.REPORT.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//REPTPRT  DD DSN=PROD.REPORT.PRT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//REJECT   DD DSN=PROD.REJECT.DAT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* STEP015 IS BYPASSED ONLY WHEN STEP010 HARD-FAILED (RC=1/2/3/5) -
+//* RC=4 (INVALID-RATE THRESHOLD EXCEEDED) STILL PRODUCED A USABLE
+//* REPORT, SO TRANSACTION-BRIDGE STILL RUNS.
+//STEP015  EXEC PGM=TRANBRDG,COND=((1,EQ,STEP010),(2,EQ,STEP010),
+//             (3,EQ,STEP010),(5,EQ,STEP010)),PARM='YYYYMMDD'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.TRANSACTION.DAT,DISP=SHR
+//TRANSOUT DD DSN=PROD.INPUT.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* STEP020 IS BYPASSED WHEN STEP010 HARD-FAILED (RC=1/2/3/5) OR
+//* STEP015 ENDS WITH ANY NONZERO RETURN CODE (TRANSACTION-BRIDGE
+//* HAS NO RC=4-STYLE SOFT-SUCCESS CODE) - A FAILED UPSTREAM RUN MUST
+//* NOT BE RECONCILED, BUT STEP010'S RC=4 (THRESHOLD EXCEEDED) MUST
+//* STILL REACH RECONCILE.
+//STEP020  EXEC PGM=RECONCIL,COND=((1,EQ,STEP010),(2,EQ,STEP010),
+//             (3,EQ,STEP010),(5,EQ,STEP010),(0,NE,STEP015)),
+//             PARM='YYYYMMDD'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.INPUT.DAT,DISP=SHR
+//SUMMOUT  DD DSN=PROD.SUMMARY.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SUMMPRT  DD DSN=PROD.SUMMARY.PRT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//CATGOUT  DD DSN=PROD.CATEGORY.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
