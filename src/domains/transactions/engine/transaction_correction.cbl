@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-CORRECTION.
+       AUTHOR. Gemini.
+       DATE-WRITTEN. 2024-09-20.
+      *> Maintains an indexed (keyed-by-TR-ID) mirror of RECONCILE's
+      *> transaction feed so a single transaction can be looked up
+      *> and corrected at random, without re-running the full batch
+      *> reconciliation. On first run the indexed file is built from
+      *> INPUT.DAT; later runs reuse it. Corrections are supplied one
+      *> per line in CORRECT.DAT (TR-ID and the corrected amount) and
+      *> the outcome of each is written to CORRECT.LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> TRANSACTION-SEQ-IN is named at runtime (DETERMINE-INPUT-
+      *> FILENAME) and must stay a DYNAMIC assign so the computed
+      *> dated name is what actually gets opened, not the data item's
+      *> name - same dated feed RECONCILE/TRANSACTION-BRIDGE build.
+       FILE-CONTROL.
+           SELECT TRANSACTION-INDEXED ASSIGN TO "TRANXIDX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TXI-TR-ID
+               FILE STATUS IS FS-TRANSACTION-INDEXED.
+           SELECT TRANSACTION-SEQ-IN ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTION-SEQ-IN.
+           SELECT CORRECTION-PARM-FILE ASSIGN TO "CORRECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CORRECTION-PARM.
+           SELECT CORRECTION-LOG-FILE ASSIGN TO "CORRECT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CORRECTION-LOG.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-INDEXED.
+       01  TXI-RECORD.
+           05  TXI-TR-ID              PIC X(36).
+           05  TXI-TR-DATE            PIC X(10).
+           05  TXI-TR-AMOUNT          PIC 9(15)V99.
+           05  TXI-TR-TYPE            PIC X(8).
+           05  TXI-TR-CATEGORY        PIC X(20).
+           05  TXI-TR-CURRENCY        PIC X(3).
+           05  TXI-TR-DESCRIPTION     PIC X(100).
+
+       FD  TRANSACTION-SEQ-IN.
+       01  SEQ-TRANSACTION-REC.
+           05  SEQ-TR-ID              PIC X(36).
+           05  SEQ-TR-DATE            PIC X(10).
+           05  SEQ-TR-AMOUNT          PIC 9(15)V99.
+           05  SEQ-TR-TYPE            PIC X(8).
+           05  SEQ-TR-CATEGORY        PIC X(20).
+           05  SEQ-TR-CURRENCY        PIC X(3).
+           05  SEQ-TR-DESCRIPTION     PIC X(100).
+
+       FD  CORRECTION-PARM-FILE.
+       01  CORRECTION-PARM-RECORD.
+           05  CTR-TR-ID              PIC X(36).
+           05  FILLER                 PIC X(01).
+           05  CTR-NEW-AMOUNT         PIC 9(15)V99.
+
+       FD  CORRECTION-LOG-FILE.
+       01  CORRECTION-LOG-RECORD      PIC X(80).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-REC-TYPE          PIC X(8).
+           05  CTL-CATEGORY          PIC X(20).
+           05  CTL-LIMIT-AMOUNT      PIC 9(15)V99.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05 FS-TRANSACTION-INDEXED  PIC X(2).
+           05 FS-TRANSACTION-SEQ-IN   PIC X(2).
+           05 FS-CORRECTION-PARM      PIC X(2).
+           05 FS-CORRECTION-LOG       PIC X(2).
+           05 FS-CONTROL-FILE         PIC X(2).
+
+       01  WS-EXIT-CODE               PIC 9(1) VALUE 0.
+       01  WS-BUILD-REQUIRED          PIC X(1) VALUE 'N'.
+       01  WS-SEQ-EOF                 PIC X(1) VALUE 'N'.
+       01  WS-CORRECTIONS-EOF         PIC X(1) VALUE 'N'.
+       01  WS-CONTROL-EOF             PIC X(1) VALUE 'N'.
+      *> Default high-value threshold when CONTROL.DAT is absent or
+      *> carries no THRESHLD record - same default RECONCILE compiles
+      *> in, so the two programs agree absent any override.
+       01  WS-HIGH-VALUE-THRESHOLD    PIC 9(15)V99 VALUE 10000.00.
+       01  WS-OLD-AMOUNT              PIC 9(15)V99.
+       01  WS-RECORDS-LOADED          PIC 9(9) VALUE 0.
+       01  WS-CORRECTIONS-APPLIED     PIC 9(9) VALUE 0.
+       01  WS-RUN-DATE-PARM           PIC X(20).
+       01  WS-RUN-DATE                PIC X(8).
+       01  WS-INPUT-FILENAME          PIC X(20).
+
+       01  WS-AMOUNT-DISPLAY.
+           05 WS-OLD-AMOUNT-DISPLAY   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WS-NEW-AMOUNT-DISPLAY   PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-INPUT-FILENAME
+           PERFORM LOAD-CONTROL-FILE
+           PERFORM OPEN-INDEXED-FILE
+           IF WS-EXIT-CODE NOT = 0
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           IF WS-BUILD-REQUIRED = 'Y'
+               PERFORM BUILD-INDEXED-FILE-FROM-INPUT
+           END-IF
+
+           OPEN INPUT CORRECTION-PARM-FILE
+           IF FS-CORRECTION-PARM NOT = "00"
+               MOVE 2 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           OPEN OUTPUT CORRECTION-LOG-FILE
+           IF FS-CORRECTION-LOG NOT = "00"
+               MOVE 2 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           PERFORM PROCESS-ONE-CORRECTION UNTIL WS-CORRECTIONS-EOF = 'Y'
+
+       CLEANUP-AND-EXIT.
+           CLOSE TRANSACTION-INDEXED
+           CLOSE CORRECTION-PARM-FILE
+           CLOSE CORRECTION-LOG-FILE
+           STOP RUN WS-EXIT-CODE.
+
+       DETERMINE-INPUT-FILENAME.
+      *> A run date may be supplied as a JCL PARM / command-line
+      *> argument (YYYYMMDD); otherwise today's date is used. This
+      *> must produce the same dated name RECONCILE's own 1050-
+      *> DETERMINE-FILE-NAMES and TRANSACTION-BRIDGE's DETERMINE-
+      *> OUTPUT-FILENAME build, so the indexed mirror is built from
+      *> that day's feed, not a stale one.
+           MOVE SPACES TO WS-RUN-DATE-PARM
+           ACCEPT WS-RUN-DATE-PARM FROM COMMAND-LINE
+           IF WS-RUN-DATE-PARM(1:8) = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-RUN-DATE-PARM(1:8) TO WS-RUN-DATE
+           END-IF
+           MOVE SPACES TO WS-INPUT-FILENAME
+           STRING 'INPUT.' WS-RUN-DATE '.DAT'
+               DELIMITED BY SIZE INTO WS-INPUT-FILENAME.
+
+       LOAD-CONTROL-FILE.
+      *> Optional CONTROL.DAT THRESHLD record, same format and
+      *> convention RECONCILE reads at 1150-LOAD-CONTROL-FILE - keeps
+      *> the HIGH-VALUE flag on CORRECT.LOG in step with whatever
+      *> threshold is in effect for the day's reconciliation run.
+           OPEN INPUT CONTROL-FILE
+           IF FS-CONTROL-FILE = "00"
+               PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CONTROL-EOF
+                       NOT AT END
+                           IF CTL-REC-TYPE = 'THRESHLD'
+                               MOVE CTL-LIMIT-AMOUNT
+                                   TO WS-HIGH-VALUE-THRESHOLD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       OPEN-INDEXED-FILE.
+      *> An I-O open that fails with "file not found" means this is
+      *> the first run - the indexed mirror has to be built once from
+      *> INPUT.DAT before any correction can look a record up by key.
+           OPEN I-O TRANSACTION-INDEXED
+           IF FS-TRANSACTION-INDEXED = "35"
+               OPEN OUTPUT TRANSACTION-INDEXED
+               IF FS-TRANSACTION-INDEXED NOT = "00"
+                   MOVE 1 TO WS-EXIT-CODE
+               ELSE
+                   MOVE 'Y' TO WS-BUILD-REQUIRED
+               END-IF
+           ELSE
+               IF FS-TRANSACTION-INDEXED NOT = "00"
+                   MOVE 1 TO WS-EXIT-CODE
+               END-IF
+           END-IF.
+
+       BUILD-INDEXED-FILE-FROM-INPUT.
+           OPEN INPUT TRANSACTION-SEQ-IN
+           IF FS-TRANSACTION-SEQ-IN NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               CLOSE TRANSACTION-INDEXED
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-SEQ-EOF = 'Y'
+               READ TRANSACTION-SEQ-IN
+                   AT END
+                       MOVE 'Y' TO WS-SEQ-EOF
+                   NOT AT END
+                       PERFORM LOAD-ONE-INDEXED-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-SEQ-IN
+
+           CLOSE TRANSACTION-INDEXED
+           OPEN I-O TRANSACTION-INDEXED
+           IF FS-TRANSACTION-INDEXED NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF.
+
+       LOAD-ONE-INDEXED-RECORD.
+           MOVE SEQ-TR-ID TO TXI-TR-ID
+           MOVE SEQ-TR-DATE TO TXI-TR-DATE
+           MOVE SEQ-TR-AMOUNT TO TXI-TR-AMOUNT
+           MOVE SEQ-TR-TYPE TO TXI-TR-TYPE
+           MOVE SEQ-TR-CATEGORY TO TXI-TR-CATEGORY
+           MOVE SEQ-TR-CURRENCY TO TXI-TR-CURRENCY
+           MOVE SEQ-TR-DESCRIPTION TO TXI-TR-DESCRIPTION
+           WRITE TXI-RECORD
+           ADD 1 TO WS-RECORDS-LOADED.
+
+       PROCESS-ONE-CORRECTION.
+           READ CORRECTION-PARM-FILE
+               AT END
+                   MOVE 'Y' TO WS-CORRECTIONS-EOF
+               NOT AT END
+                   PERFORM APPLY-ONE-CORRECTION
+           END-READ.
+
+       APPLY-ONE-CORRECTION.
+           MOVE CTR-TR-ID TO TXI-TR-ID
+           READ TRANSACTION-INDEXED
+               INVALID KEY
+                   PERFORM LOG-CORRECTION-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM REWRITE-AND-LOG-CORRECTION
+           END-READ.
+
+       REWRITE-AND-LOG-CORRECTION.
+           MOVE TXI-TR-AMOUNT TO WS-OLD-AMOUNT
+           MOVE CTR-NEW-AMOUNT TO TXI-TR-AMOUNT
+           REWRITE TXI-RECORD
+               INVALID KEY
+                   PERFORM LOG-CORRECTION-FAILED
+               NOT INVALID KEY
+                   ADD 1 TO WS-CORRECTIONS-APPLIED
+                   PERFORM LOG-CORRECTION-APPLIED
+           END-REWRITE.
+
+       LOG-CORRECTION-APPLIED.
+           MOVE WS-OLD-AMOUNT TO WS-OLD-AMOUNT-DISPLAY
+           MOVE CTR-NEW-AMOUNT TO WS-NEW-AMOUNT-DISPLAY
+           MOVE SPACES TO CORRECTION-LOG-RECORD
+           IF CTR-NEW-AMOUNT > WS-HIGH-VALUE-THRESHOLD
+               STRING 'CORRECTED ' CTR-TR-ID
+                      ' OLD=' WS-OLD-AMOUNT-DISPLAY
+                      ' NEW=' WS-NEW-AMOUNT-DISPLAY
+                      ' HIGH-VALUE=Y'
+                   DELIMITED BY SIZE INTO CORRECTION-LOG-RECORD
+           ELSE
+               STRING 'CORRECTED ' CTR-TR-ID
+                      ' OLD=' WS-OLD-AMOUNT-DISPLAY
+                      ' NEW=' WS-NEW-AMOUNT-DISPLAY
+                      ' HIGH-VALUE=N'
+                   DELIMITED BY SIZE INTO CORRECTION-LOG-RECORD
+           END-IF
+           WRITE CORRECTION-LOG-RECORD.
+
+       LOG-CORRECTION-NOT-FOUND.
+           MOVE SPACES TO CORRECTION-LOG-RECORD
+           STRING 'NOT FOUND ' CTR-TR-ID
+               DELIMITED BY SIZE INTO CORRECTION-LOG-RECORD
+           WRITE CORRECTION-LOG-RECORD.
+
+       LOG-CORRECTION-FAILED.
+           MOVE SPACES TO CORRECTION-LOG-RECORD
+           STRING 'REWRITE FAILED ' CTR-TR-ID
+               DELIMITED BY SIZE INTO CORRECTION-LOG-RECORD
+           WRITE CORRECTION-LOG-RECORD.
+
+       END PROGRAM TRANSACTION-CORRECTION.
