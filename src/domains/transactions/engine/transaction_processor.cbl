@@ -3,28 +3,72 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      *> TRANSACTION-IN/REPORT-OUT/REJECT-OUT/PRINT-OUT/AUDIT-LOG's
+      *> external names below match the TRANSIN/REPTOUT/REJECT/
+      *> REPTPRT/AUDITLOG DD statements in jcl/RECONRUN.jcl's STEP010,
+      *> so a JCL-submitted run's DD-allocated dataset is what actually
+      *> gets opened, not just the external name taken literally.
        FILE-CONTROL.
-           SELECT TRANSACTION-IN ASSIGN TO KEYBOARD
+           SELECT TRANSACTION-IN ASSIGN TO "TRANSIN"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-TRANSACTION-IN.
-           SELECT REPORT-OUT ASSIGN TO DISPLAY
+           SELECT REPORT-OUT ASSIGN TO "REPTOUT"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-REPORT-OUT.
+           SELECT REJECT-OUT ASSIGN TO "REJECT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REJECT-OUT.
+           SELECT PRINT-OUT ASSIGN TO "REPTPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-PRINT-OUT.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+           SELECT CATEGORY-MASTER ASSIGN TO "CATMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CATEGORY-MASTER.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT-FILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-IN
-           RECORD CONTAINS 59 CHARACTERS.
-       01  TRANSACTION-RECORD.
+           RECORD CONTAINS 62 CHARACTERS.
            COPY "transaction_record.cpy".
 
        FD  REPORT-OUT.
        01  REPORT-RECORD.
-           05 RP-TOTAL-TRANSACTIONS   PIC 9(08).
-           05 FILLER                  PIC X(01) VALUE SPACE.
-           05 RP-TOTAL-AMOUNT         PIC S9(13)V99.
+           COPY "report_record.cpy".
+
+       FD  REJECT-OUT.
+       01  REJECT-RECORD.
+           COPY "reject_record.cpy".
+
+       FD  PRINT-OUT.
+       01  PRINT-RECORD                PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD            PIC X(80).
+
+       FD  CATEGORY-MASTER.
+       01  CATEGORY-MASTER-RECORD.
+           05  CM-CATEGORY             PIC X(20).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-LAST-RECORD-NUM     PIC 9(8).
+           05  CKP-COUNTER             PIC 9(8).
+           05  CKP-TOTAL-AMOUNT        PIC S9(13)V99.
+           05  CKP-INVALID-COUNT       PIC 9(8).
+           05  CKP-REJECTED-AMOUNT     PIC S9(13)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
@@ -32,22 +76,71 @@
            05 WS-COUNTER              PIC 9(8) VALUE 0.
            05 WS-TOTAL-AMOUNT         PIC S9(13)V99 VALUE 0.
            05 WS-INVALID-COUNT        PIC 9(8) VALUE 0.
+           05 WS-REJECTED-AMOUNT      PIC S9(13)V99 VALUE 0.
            05 WS-EXIT-CODE            PIC 9(1) VALUE 0.
+           05 WS-REPORT-OUT-CLOSED    PIC X(1) VALUE 'N'.
 
        01  FILE-STATUS-CODES.
            05 FS-TRANSACTION-IN       PIC X(2).
            05 FS-REPORT-OUT           PIC X(2).
+           05 FS-REJECT-OUT           PIC X(2).
+           05 FS-PRINT-OUT            PIC X(2).
+           05 FS-AUDIT-LOG            PIC X(2).
+           05 FS-CATEGORY-MASTER      PIC X(2).
+
+       01  WS-CATEGORY-MASTER-COUNT  PIC 9(4) COMP VALUE 0.
+       01  WS-CATEGORY-MASTER-EOF    PIC X(1) VALUE 'N'.
+       01  WS-CATEGORY-MASTER-OVERFLOW PIC X(1) VALUE 'N'.
+       01  WS-CATEGORY-MASTER-TABLE.
+           05 WS-CATM-ENTRY OCCURS 500 TIMES INDEXED BY CATM-IDX.
+              10 WS-CATM-NAME          PIC X(20).
+
+       01  WS-PRINT-AREAS.
+           05 WS-RUN-DATE-RAW         PIC X(8).
+           05 WS-RUN-DATE-DISPLAY     PIC X(10).
+           05 WS-AMOUNT-DISPLAY       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05 WS-COUNTER-DISPLAY      PIC ZZ,ZZZ,ZZ9.
+           05 WS-INVALID-DISPLAY      PIC ZZ,ZZZ,ZZ9.
+
+       01  WS-AUDIT-AREAS.
+           05 WS-CURRENT-DATETIME     PIC X(21).
+           05 WS-AUDIT-TIMESTAMP      PIC X(19).
+           05 WS-AUDIT-EXIT-DISPLAY   PIC 9(1).
 
        01  WS-VALIDATION.
            05 WS-RECORD-VALID         PIC X(1) VALUE 'Y'.
+           05 WS-REJECT-REASON-CODE   PIC X(4) VALUE SPACES.
+           05 WS-REJECT-REASON-TEXT   PIC X(40) VALUE SPACES.
            05 WS-YEAR-TEXT            PIC X(4).
            05 WS-MONTH-TEXT           PIC X(2).
            05 WS-DAY-TEXT             PIC X(2).
            05 WS-YEAR-NUM             PIC 9(4).
            05 WS-MONTH-NUM            PIC 99.
            05 WS-DAY-NUM              PIC 99.
-           05 WS-MAX-AMOUNT           PIC S9(13)V99 VALUE 9999999999999.99.
-           05 WS-MIN-AMOUNT           PIC S9(13)V99 VALUE -9999999999999.99.
+           05 WS-MAX-AMOUNT       PIC S9(13)V99 VALUE 9999999999999.99.
+           05 WS-MIN-AMOUNT       PIC S9(13)V99 VALUE -9999999999999.99.
+           05 WS-LEAP-YEAR-FLAG       PIC X(1) VALUE 'N'.
+           05 WS-DAYS-IN-MONTH        PIC 99.
+
+       01  WS-INVALID-RATE-CHECK.
+           05 WS-INVALID-RATE-PCT     PIC 9(3) VALUE 10.
+           05 WS-TOTAL-PROCESSED      PIC 9(9).
+           05 WS-INVALID-RATE-ACTUAL  PIC 9(3).
+
+       01  WS-VERIFY-AREAS.
+           05 WS-VERIFY-TOTAL-TRANSACTIONS  PIC 9(08).
+           05 WS-VERIFY-TOTAL-AMOUNT        PIC S9(13)V99.
+           05 WS-VERIFY-REJECTED-COUNT      PIC 9(08).
+           05 WS-VERIFY-REJECTED-AMOUNT     PIC S9(13)V99.
+
+       01  WS-CHECKPOINT-AREAS.
+           05 FS-CHECKPOINT-FILE            PIC X(2).
+           05 WS-RECORDS-READ               PIC 9(8) VALUE 0.
+           05 WS-SKIP-COUNT                 PIC 9(8) VALUE 0.
+           05 WS-SKIP-IDX                   PIC 9(8) VALUE 0.
+           05 WS-RESTARTED                  PIC X(1) VALUE 'N'.
+           05 WS-COMPLETED-NORMALLY         PIC X(1) VALUE 'N'.
+           05 WS-CHECKPOINT-INTERVAL        PIC 9(4) VALUE 1000.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -57,53 +150,314 @@
               GO TO CLEANUP-AND-EXIT
            END-IF
 
+           PERFORM LOAD-CHECKPOINT
+
            OPEN OUTPUT REPORT-OUT
            IF FS-REPORT-OUT NOT = "00"
-              MOVE 1 TO WS-EXIT-CODE
+              MOVE 2 TO WS-EXIT-CODE
               GO TO CLEANUP-AND-EXIT
            END-IF
 
+           IF WS-RESTARTED = 'Y'
+               OPEN EXTEND REJECT-OUT
+           ELSE
+               OPEN OUTPUT REJECT-OUT
+           END-IF
+           IF FS-REJECT-OUT NOT = "00"
+              MOVE 2 TO WS-EXIT-CODE
+              GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           OPEN OUTPUT PRINT-OUT
+           IF FS-PRINT-OUT NOT = "00"
+              MOVE 2 TO WS-EXIT-CODE
+              GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           PERFORM LOAD-CATEGORY-MASTER
+           PERFORM SKIP-CHECKPOINTED-RECORDS
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ TRANSACTION-IN
                    AT END
                        MOVE 'Y' TO WS-EOF
+                       MOVE 'Y' TO WS-COMPLETED-NORMALLY
                    NOT AT END
                        IF FS-TRANSACTION-IN = "00"
+                           ADD 1 TO WS-RECORDS-READ
                            PERFORM VALIDATE-RECORD
                            IF WS-RECORD-VALID = 'Y'
                                ADD 1 TO WS-COUNTER
                                ADD TR-AMOUNT TO WS-TOTAL-AMOUNT
                            ELSE
                                ADD 1 TO WS-INVALID-COUNT
+                               ADD TR-AMOUNT TO WS-REJECTED-AMOUNT
+                               PERFORM WRITE-REJECT-RECORD
                            END-IF
+                           PERFORM WRITE-CHECKPOINT-IF-DUE
                        ELSE
                            MOVE 'Y' TO WS-EOF
-                           MOVE 1 TO WS-EXIT-CODE
+                           MOVE 3 TO WS-EXIT-CODE
                        END-IF
                END-READ
            END-PERFORM
 
+           IF WS-COMPLETED-NORMALLY = 'Y'
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+
+           MOVE SPACES TO REPORT-RECORD
            MOVE WS-COUNTER TO RP-TOTAL-TRANSACTIONS
            MOVE WS-TOTAL-AMOUNT TO RP-TOTAL-AMOUNT
+           MOVE WS-INVALID-COUNT TO RP-REJECTED-COUNT
+           MOVE WS-REJECTED-AMOUNT TO RP-REJECTED-AMOUNT
            WRITE REPORT-RECORD
            IF FS-REPORT-OUT NOT = "00"
-               MOVE 1 TO WS-EXIT-CODE
+               MOVE 3 TO WS-EXIT-CODE
+           ELSE
+               PERFORM VERIFY-REPORT-OUTPUT
+           END-IF
+
+           IF WS-EXIT-CODE = 0
+               PERFORM CHECK-INVALID-RATE-THRESHOLD
            END-IF
 
+           PERFORM WRITE-PRINT-REPORT
+
        CLEANUP-AND-EXIT.
            CLOSE TRANSACTION-IN
-           CLOSE REPORT-OUT
+           IF WS-REPORT-OUT-CLOSED NOT = 'Y'
+               CLOSE REPORT-OUT
+           END-IF
+           CLOSE REJECT-OUT
+           CLOSE PRINT-OUT
+           PERFORM WRITE-AUDIT-LOG-ENTRY
            STOP RUN WS-EXIT-CODE.
 
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT-FILE = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKP-LAST-RECORD-NUM TO WS-SKIP-COUNT
+                       MOVE CKP-COUNTER TO WS-COUNTER
+                       MOVE CKP-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                       MOVE CKP-INVALID-COUNT TO WS-INVALID-COUNT
+                       MOVE CKP-REJECTED-AMOUNT TO WS-REJECTED-AMOUNT
+                       IF WS-SKIP-COUNT > 0
+                           MOVE 'Y' TO WS-RESTARTED
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               READ TRANSACTION-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                       MOVE 'Y' TO WS-COMPLETED-NORMALLY
+               END-READ
+               ADD 1 TO WS-RECORDS-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORDS-READ TO CKP-LAST-RECORD-NUM
+               MOVE WS-COUNTER TO CKP-COUNTER
+               MOVE WS-TOTAL-AMOUNT TO CKP-TOTAL-AMOUNT
+               MOVE WS-INVALID-COUNT TO CKP-INVALID-COUNT
+               MOVE WS-REJECTED-AMOUNT TO CKP-REJECTED-AMOUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-CATEGORY-MASTER.
+      *> WS-CATEGORY-MASTER-TABLE caps at 500 entries. If CATMAST.DAT
+      *> still has unread records when the table fills, the overflow
+      *> is flagged here and reported on the audit log by WRITE-
+      *> AUDIT-LOG-ENTRY rather than silently dropping categories
+      *> past the 500th, which would otherwise fail CHECK-CATEGORY-
+      *> MASTER lookups for them with no diagnostic.
+           OPEN INPUT CATEGORY-MASTER
+           IF FS-CATEGORY-MASTER = "00"
+               PERFORM UNTIL WS-CATEGORY-MASTER-EOF = 'Y'
+                       OR WS-CATEGORY-MASTER-COUNT = 500
+                   READ CATEGORY-MASTER
+                       AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CATEGORY-MASTER-COUNT
+                           SET CATM-IDX TO WS-CATEGORY-MASTER-COUNT
+                           MOVE CM-CATEGORY
+                               TO WS-CATM-NAME(CATM-IDX)
+                   END-READ
+               END-PERFORM
+               IF WS-CATEGORY-MASTER-EOF NOT = 'Y'
+                   READ CATEGORY-MASTER
+                       AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-EOF
+                       NOT AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-OVERFLOW
+                   END-READ
+               END-IF
+               CLOSE CATEGORY-MASTER
+           END-IF.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING WS-CURRENT-DATETIME(1:4) '-' WS-CURRENT-DATETIME(5:2)
+                  '-' WS-CURRENT-DATETIME(7:2) ' '
+                  WS-CURRENT-DATETIME(9:2) ':' WS-CURRENT-DATETIME(11:2)
+                  ':' WS-CURRENT-DATETIME(13:2)
+               DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP
+           MOVE WS-EXIT-CODE TO WS-AUDIT-EXIT-DISPLAY
+
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT-LOG NOT = "00" AND FS-AUDIT-LOG NOT = "05"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP ' PROGRAM=TRANSACTION-PROCESSOR'
+                  ' RECORDS=' WS-COUNTER
+                  ' REJECTED=' WS-INVALID-COUNT
+                  ' EXIT-CODE=' WS-AUDIT-EXIT-DISPLAY
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+
+           IF WS-CATEGORY-MASTER-OVERFLOW = 'Y'
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               STRING WS-AUDIT-TIMESTAMP
+                      ' PROGRAM=TRANSACTION-PROCESSOR'
+                      ' WARNING=CATMAST-OVERFLOW LIMIT=500'
+                   DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+           END-IF
+
+           CLOSE AUDIT-LOG.
+
+       CHECK-INVALID-RATE-THRESHOLD.
+           COMPUTE WS-TOTAL-PROCESSED = WS-COUNTER + WS-INVALID-COUNT
+           IF WS-TOTAL-PROCESSED > 0
+               COMPUTE WS-INVALID-RATE-ACTUAL ROUNDED =
+                   (WS-INVALID-COUNT * 100) / WS-TOTAL-PROCESSED
+               IF WS-INVALID-RATE-ACTUAL > WS-INVALID-RATE-PCT
+                   MOVE 4 TO WS-EXIT-CODE
+               END-IF
+           END-IF.
+
+       VERIFY-REPORT-OUTPUT.
+           CLOSE REPORT-OUT
+           OPEN INPUT REPORT-OUT
+           READ REPORT-OUT
+               AT END
+                   MOVE 5 TO WS-EXIT-CODE
+               NOT AT END
+                   MOVE RP-TOTAL-TRANSACTIONS TO
+                       WS-VERIFY-TOTAL-TRANSACTIONS
+                   MOVE RP-TOTAL-AMOUNT TO WS-VERIFY-TOTAL-AMOUNT
+                   MOVE RP-REJECTED-COUNT TO WS-VERIFY-REJECTED-COUNT
+                   MOVE RP-REJECTED-AMOUNT TO WS-VERIFY-REJECTED-AMOUNT
+                   IF WS-VERIFY-TOTAL-TRANSACTIONS NOT = WS-COUNTER
+                       OR WS-VERIFY-TOTAL-AMOUNT NOT = WS-TOTAL-AMOUNT
+                       OR WS-VERIFY-REJECTED-COUNT NOT =
+                          WS-INVALID-COUNT
+                       OR WS-VERIFY-REJECTED-AMOUNT NOT =
+                          WS-REJECTED-AMOUNT
+                       MOVE 5 TO WS-EXIT-CODE
+                   END-IF
+           END-READ
+           CLOSE REPORT-OUT
+           MOVE 'Y' TO WS-REPORT-OUT-CLOSED.
+
+       WRITE-PRINT-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-RAW
+           STRING WS-RUN-DATE-RAW(5:2) '/' WS-RUN-DATE-RAW(7:2) '/'
+                  WS-RUN-DATE-RAW(1:4)
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING 'TRANSACTION PROCESSOR - RUN REPORT'
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING 'RUN DATE: ' WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE WS-COUNTER TO WS-COUNTER-DISPLAY
+           MOVE SPACES TO PRINT-RECORD
+           STRING 'TRANSACTIONS PROCESSED. . . . : '
+                  WS-COUNTER-DISPLAY
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE WS-TOTAL-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO PRINT-RECORD
+           STRING 'TOTAL AMOUNT . . . . . . . . . : '
+                  WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE WS-INVALID-COUNT TO WS-INVALID-DISPLAY
+           MOVE SPACES TO PRINT-RECORD
+           STRING 'REJECTED RECORDS . . . . . . . : '
+                  WS-INVALID-DISPLAY
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING '*** END OF REPORT ***'
+               DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE TR-ID TO RJ-TR-ID
+           MOVE TR-AMOUNT TO RJ-TR-AMOUNT
+           MOVE TR-CATEGORY TO RJ-TR-CATEGORY
+           MOVE TR-TIMESTAMP TO RJ-TR-TIMESTAMP
+           MOVE TR-CURRENCY TO RJ-TR-CURRENCY
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
        VALIDATE-RECORD.
            MOVE 'Y' TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
 
            IF TR-CATEGORY = SPACES
                MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'CATG' TO WS-REJECT-REASON-CODE
+               MOVE 'CATEGORY IS BLANK' TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF WS-CATEGORY-MASTER-COUNT > 0
+                   PERFORM CHECK-CATEGORY-MASTER
+               END-IF
            END-IF
 
            IF TR-AMOUNT > WS-MAX-AMOUNT OR TR-AMOUNT < WS-MIN-AMOUNT
                MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'AMT ' TO WS-REJECT-REASON-CODE
+               MOVE 'AMOUNT OUT OF RANGE' TO WS-REJECT-REASON-TEXT
            END-IF
 
            MOVE TR-TIMESTAMP(1:4) TO WS-YEAR-TEXT
@@ -112,32 +466,95 @@
 
            IF TR-TIMESTAMP(5:1) NOT = "-" OR TR-TIMESTAMP(8:1) NOT = "-"
                MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'DATE' TO WS-REJECT-REASON-CODE
+               MOVE 'TIMESTAMP NOT WELL FORMED' TO WS-REJECT-REASON-TEXT
            END-IF
 
            IF WS-YEAR-TEXT IS NUMERIC
               MOVE FUNCTION NUMVAL(WS-YEAR-TEXT) TO WS-YEAR-NUM
            ELSE
               MOVE 'N' TO WS-RECORD-VALID
+              MOVE 'DATE' TO WS-REJECT-REASON-CODE
+              MOVE 'YEAR IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
            END-IF
 
            IF WS-MONTH-TEXT IS NUMERIC
               MOVE FUNCTION NUMVAL(WS-MONTH-TEXT) TO WS-MONTH-NUM
            ELSE
               MOVE 'N' TO WS-RECORD-VALID
+              MOVE 'DATE' TO WS-REJECT-REASON-CODE
+              MOVE 'MONTH IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
            END-IF
 
            IF WS-DAY-TEXT IS NUMERIC
               MOVE FUNCTION NUMVAL(WS-DAY-TEXT) TO WS-DAY-NUM
            ELSE
               MOVE 'N' TO WS-RECORD-VALID
+              MOVE 'DATE' TO WS-REJECT-REASON-CODE
+              MOVE 'DAY IS NOT NUMERIC' TO WS-REJECT-REASON-TEXT
            END-IF
 
            IF WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12
                MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'DATE' TO WS-REJECT-REASON-CODE
+               MOVE 'MONTH OUT OF RANGE' TO WS-REJECT-REASON-TEXT
            END-IF
 
            IF WS-DAY-NUM < 1 OR WS-DAY-NUM > 31
                MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'DATE' TO WS-REJECT-REASON-CODE
+               MOVE 'DAY OUT OF RANGE' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF WS-RECORD-VALID = 'Y'
+                   AND WS-MONTH-NUM >= 1 AND WS-MONTH-NUM <= 12
+               PERFORM DETERMINE-DAYS-IN-MONTH
+               IF WS-DAY-NUM > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-RECORD-VALID
+                   MOVE 'DATE' TO WS-REJECT-REASON-CODE
+                   MOVE 'DAY DOES NOT EXIST IN MONTH'
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
            END-IF.
 
+       CHECK-CATEGORY-MASTER.
+           SET CATM-IDX TO 1
+           SEARCH WS-CATM-ENTRY
+               AT END
+                   MOVE 'N' TO WS-RECORD-VALID
+                   MOVE 'CATM' TO WS-REJECT-REASON-CODE
+                   MOVE 'CATEGORY NOT ON MASTER LIST'
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-CATM-NAME(CATM-IDX) = TR-CATEGORY
+                   CONTINUE
+           END-SEARCH.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD(WS-YEAR-NUM, 4) = 0
+               AND (FUNCTION MOD(WS-YEAR-NUM, 100) NOT = 0
+                    OR FUNCTION MOD(WS-YEAR-NUM, 400) = 0)
+               MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+           END-IF
+
+           EVALUATE WS-MONTH-NUM
+               WHEN 1  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-LEAP-YEAR-FLAG = 'Y'
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN 3  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 5  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 6  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 7  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 8  MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 9  MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 10 MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 11 MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 12 MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
        END PROGRAM TRANSACTION-PROCESSOR.
