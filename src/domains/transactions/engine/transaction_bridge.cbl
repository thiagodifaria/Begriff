@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-BRIDGE.
+       AUTHOR. Gemini.
+       DATE-WRITTEN. 2024-09-03.
+      *> Converts TRANSACTION-RECORD-BINARY (TRANSACTION-PROCESSOR's
+      *> COMP-3 input feed) into RECONCILE's LINE SEQUENTIAL
+      *> FD-TRANSACTION-REC layout, so one pipeline can feed the
+      *> other. TR-TYPE does not exist in the binary layout, so it
+      *> is derived from the sign of TR-AMOUNT: negative amounts are
+      *> bridged as DEBIT, zero/positive amounts as CREDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> TRANSACTION-IN's external name matches the TRANSIN DD
+      *> statement in jcl/RECONRUN.jcl's STEP015. TRANSACTION-OUT's
+      *> name is built at runtime (DETERMINE-OUTPUT-FILENAME) and must
+      *> stay a DYNAMIC assign so the computed name is what actually
+      *> gets opened, not the data item's name.
+       FILE-CONTROL.
+           SELECT TRANSACTION-IN ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTION-IN.
+           SELECT TRANSACTION-OUT ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTION-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-IN
+           RECORD CONTAINS 62 CHARACTERS.
+           COPY "transaction_record.cpy".
+
+       FD  TRANSACTION-OUT.
+       01  RECONCILE-TRANSACTION-REC.
+           05  RT-ID                  PIC X(36).
+           05  RT-DATE                PIC X(10).
+           05  RT-AMOUNT              PIC 9(15)V99.
+           05  RT-TYPE                PIC X(8).
+           05  RT-CATEGORY            PIC X(20).
+           05  RT-CURRENCY            PIC X(3).
+           05  RT-DESCRIPTION         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05 WS-EOF                  PIC X(1) VALUE 'N'.
+           05 WS-COUNTER              PIC 9(8) VALUE 0.
+           05 WS-EXIT-CODE            PIC 9(1) VALUE 0.
+
+       01  FILE-STATUS-CODES.
+           05 FS-TRANSACTION-IN       PIC X(2).
+           05 FS-TRANSACTION-OUT      PIC X(2).
+
+       01  WS-ID-DISPLAY               PIC 9(9).
+
+       01  WS-RUN-DATE-PARM            PIC X(20).
+       01  WS-RUN-DATE                 PIC X(8).
+       01  WS-OUTPUT-FILENAME          PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-OUTPUT-FILENAME
+
+           OPEN INPUT TRANSACTION-IN
+           IF FS-TRANSACTION-IN NOT = "00"
+              MOVE 1 TO WS-EXIT-CODE
+              GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-OUT
+           IF FS-TRANSACTION-OUT NOT = "00"
+              MOVE 2 TO WS-EXIT-CODE
+              GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TRANSACTION-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF FS-TRANSACTION-IN = "00"
+                           PERFORM CONVERT-AND-WRITE-RECORD
+                           ADD 1 TO WS-COUNTER
+                       ELSE
+                           MOVE 'Y' TO WS-EOF
+                           MOVE 3 TO WS-EXIT-CODE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+       CLEANUP-AND-EXIT.
+           CLOSE TRANSACTION-IN
+           CLOSE TRANSACTION-OUT
+           STOP RUN WS-EXIT-CODE.
+
+       DETERMINE-OUTPUT-FILENAME.
+      *> A run date may be supplied as a JCL PARM / command-line
+      *> argument (YYYYMMDD); otherwise today's date is used. This
+      *> must produce the same dated name RECONCILE's own
+      *> 1050-DETERMINE-FILE-NAMES builds for WS-INPUT-FILENAME, so
+      *> the file this program writes is the one RECONCILE reads for
+      *> that day's run.
+           MOVE SPACES TO WS-RUN-DATE-PARM
+           ACCEPT WS-RUN-DATE-PARM FROM COMMAND-LINE
+           IF WS-RUN-DATE-PARM(1:8) = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-RUN-DATE-PARM(1:8) TO WS-RUN-DATE
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           STRING 'INPUT.' WS-RUN-DATE '.DAT'
+               DELIMITED BY SIZE INTO WS-OUTPUT-FILENAME.
+
+       CONVERT-AND-WRITE-RECORD.
+           MOVE SPACES TO RECONCILE-TRANSACTION-REC
+
+           MOVE TR-ID TO WS-ID-DISPLAY
+           MOVE WS-ID-DISPLAY TO RT-ID
+
+           MOVE TR-TIMESTAMP(1:10) TO RT-DATE
+
+           IF TR-AMOUNT < 0
+               COMPUTE RT-AMOUNT = TR-AMOUNT * -1
+               MOVE 'DEBIT  ' TO RT-TYPE
+           ELSE
+               MOVE TR-AMOUNT TO RT-AMOUNT
+               MOVE 'CREDIT ' TO RT-TYPE
+           END-IF
+
+           MOVE TR-CATEGORY TO RT-CATEGORY
+           MOVE TR-CURRENCY TO RT-CURRENCY
+
+           WRITE RECONCILE-TRANSACTION-REC.
+
+       END PROGRAM TRANSACTION-BRIDGE.
