@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON-CROSSCHECK.
+       AUTHOR. Gemini.
+       DATE-WRITTEN. 2024-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *> REPORT-IN's external name matches TRANSACTION-PROCESSOR's own
+      *> REPORT-OUT assign (REPTOUT, the DD name used for it in
+      *> jcl/RECONRUN.jcl's STEP010), so this program finds the same
+      *> file TRANSACTION-PROCESSOR actually wrote. SUMMARY-IN is
+      *> named at runtime and must stay a DYNAMIC assign so the
+      *> computed dated name is what actually gets opened.
+       FILE-CONTROL.
+           SELECT REPORT-IN ASSIGN TO "REPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORT-IN.
+           SELECT SUMMARY-IN ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUMMARY-IN.
+           SELECT CROSSCHECK-OUT ASSIGN TO "CROSSCHECK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CROSSCHECK-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-IN.
+       01  REPORT-RECORD.
+           COPY "report_record.cpy".
+
+       FD  SUMMARY-IN.
+       01  FD-SUMMARY-REC.
+           COPY "recon-sum.cpy".
+
+       FD  CROSSCHECK-OUT.
+       01  CROSSCHECK-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05 FS-REPORT-IN            PIC X(2).
+           05 FS-SUMMARY-IN           PIC X(2).
+           05 FS-CROSSCHECK-OUT       PIC X(2).
+
+       01  WS-EXIT-CODE               PIC 9(1) VALUE 0.
+       01  WS-RUN-DATE-PARM           PIC X(20).
+       01  WS-RUN-DATE                PIC X(8).
+       01  WS-SUMMARY-FILENAME        PIC X(22).
+       01  WS-AMOUNT-DIFF             PIC S9(13)V99.
+       01  WS-RECONCILED-AMOUNT      PIC S9(16)V99.
+       01  WS-ROUNDING-TOLERANCE      PIC S9(13)V99 VALUE 0.01.
+       01  WS-DISCREPANCY-FOUND       PIC X(1) VALUE 'N'.
+       01  WS-PROCESSOR-TOTAL-COUNT   PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *> SUMMARY-IN's name must match the dated SUMMARY.<date>.DAT
+      *> RECONCILE produced for the same run - same PARM/command-line
+      *> run date, defaulting to today when none is supplied.
+           MOVE SPACES TO WS-RUN-DATE-PARM
+           ACCEPT WS-RUN-DATE-PARM FROM COMMAND-LINE
+           IF WS-RUN-DATE-PARM(1:8) = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-RUN-DATE-PARM(1:8) TO WS-RUN-DATE
+           END-IF
+           MOVE SPACES TO WS-SUMMARY-FILENAME
+           STRING 'SUMMARY.' WS-RUN-DATE '.DAT'
+               DELIMITED BY SIZE INTO WS-SUMMARY-FILENAME
+
+           OPEN INPUT REPORT-IN
+           IF FS-REPORT-IN NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           OPEN INPUT SUMMARY-IN
+           IF FS-SUMMARY-IN NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           READ REPORT-IN
+           IF FS-REPORT-IN NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           READ SUMMARY-IN
+           IF FS-SUMMARY-IN NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           OPEN OUTPUT CROSSCHECK-OUT
+           IF FS-CROSSCHECK-OUT NOT = "00"
+               MOVE 1 TO WS-EXIT-CODE
+               GO TO CLEANUP-AND-EXIT
+           END-IF
+
+           PERFORM COMPARE-RECORD-COUNTS
+           PERFORM COMPARE-AMOUNT-TOTALS
+           PERFORM WRITE-RESULT-LINE
+
+           IF WS-DISCREPANCY-FOUND = 'Y'
+               MOVE 2 TO WS-EXIT-CODE
+           END-IF
+
+       CLEANUP-AND-EXIT.
+           CLOSE REPORT-IN
+           CLOSE SUMMARY-IN
+           CLOSE CROSSCHECK-OUT
+           STOP RUN WS-EXIT-CODE.
+
+       COMPARE-RECORD-COUNTS.
+      *> RP-TOTAL-TRANSACTIONS counts only TRANSACTION-PROCESSOR's
+      *> valid records, while RS-TOTAL-RECORDS counts every record
+      *> RECONCILE read off INPUT.DAT (TRANSACTION-BRIDGE carries every
+      *> TRANSACTION.DAT record across unfiltered). Add back
+      *> RP-REJECTED-COUNT so both sides describe the same universe of
+      *> records before comparing.
+           COMPUTE WS-PROCESSOR-TOTAL-COUNT =
+               RP-TOTAL-TRANSACTIONS + RP-REJECTED-COUNT
+           IF WS-PROCESSOR-TOTAL-COUNT NOT = RS-TOTAL-RECORDS
+               MOVE 'Y' TO WS-DISCREPANCY-FOUND
+               MOVE SPACES TO CROSSCHECK-RECORD
+               STRING 'COUNT MISMATCH: RP-TOTAL-TRANSACTIONS+REJECTED='
+                   DELIMITED BY SIZE
+                   WS-PROCESSOR-TOTAL-COUNT DELIMITED BY SIZE
+                   ' RS-TOTAL-RECORDS=' DELIMITED BY SIZE
+                   RS-TOTAL-RECORDS DELIMITED BY SIZE
+                   INTO CROSSCHECK-RECORD
+               WRITE CROSSCHECK-RECORD
+           END-IF.
+
+       COMPARE-AMOUNT-TOTALS.
+      *> Mirror the same valid-plus-rejected universe on the amount
+      *> side: RP-TOTAL-AMOUNT alone excludes rejected transactions,
+      *> while RS-TOTAL-DEBITS/CREDITS/TRANSFERS/REVERSALS/FEES
+      *> together sum every record RECONCILE read off INPUT.DAT
+      *> (TRANSFER/REVERSAL/FEE transactions roll up into their own
+      *> totals rather than DEBITS/CREDITS - see RECONCILE's
+      *> 2200-AGGREGATE-DATA).
+           COMPUTE WS-RECONCILED-AMOUNT =
+               RS-TOTAL-DEBITS + RS-TOTAL-CREDITS
+                   + RS-TOTAL-TRANSFERS + RS-TOTAL-REVERSALS
+                   + RS-TOTAL-FEES
+           COMPUTE WS-AMOUNT-DIFF =
+               RP-TOTAL-AMOUNT + RP-REJECTED-AMOUNT
+                   - WS-RECONCILED-AMOUNT
+           IF FUNCTION ABS(WS-AMOUNT-DIFF) > WS-ROUNDING-TOLERANCE
+               MOVE 'Y' TO WS-DISCREPANCY-FOUND
+               MOVE SPACES TO CROSSCHECK-RECORD
+               STRING 'AMOUNT MISMATCH: RP-TOTAL-AMOUNT='
+                   DELIMITED BY SIZE
+                   RP-TOTAL-AMOUNT DELIMITED BY SIZE
+                   ' RECONCILED-AMOUNT=' DELIMITED BY SIZE
+                   WS-RECONCILED-AMOUNT DELIMITED BY SIZE
+                   INTO CROSSCHECK-RECORD
+               WRITE CROSSCHECK-RECORD
+           END-IF.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO CROSSCHECK-RECORD
+           IF WS-DISCREPANCY-FOUND = 'Y'
+               STRING 'CROSSCHECK RESULT: DISCREPANCY FOUND'
+                   DELIMITED BY SIZE
+                   INTO CROSSCHECK-RECORD
+           ELSE
+               STRING 'CROSSCHECK RESULT: TIE-OUT OK'
+                   DELIMITED BY SIZE
+                   INTO CROSSCHECK-RECORD
+           END-IF
+           WRITE CROSSCHECK-RECORD.
+
+       END PROGRAM RECON-CROSSCHECK.
