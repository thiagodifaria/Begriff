@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. RECONCILE.
        AUTHOR. Gemini.
        DATE-WRITTEN. 2024-08-06.
@@ -8,11 +8,41 @@ IDENTIFICATION DIVISION.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      *> TRANSACTION-FILE/SUMMARY-FILE are named at runtime by
+      *> 1050-DETERMINE-FILE-NAMES and must stay DYNAMIC assigns so
+      *> the computed dated name is what actually gets opened, not
+      *> the data item's name. CATEGORY-REPORT-FILE/SUMMARY-PRINT-
+      *> FILE/AUDIT-LOG's external names match the CATGOUT/SUMMPRT/
+      *> AUDITLOG DD statements in jcl/RECONRUN.jcl's STEP020.
        FILE-CONTROL.
-           SELECT TRANSACTION-FILE ASSIGN TO "INPUT.DAT"
+           SELECT TRANSACTION-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.DAT"
+           SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAW-ID-FILE ASSIGN TO "RAWIDS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.DAT".
+           SELECT SORTED-ID-FILE ASSIGN TO "SORTEDID.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CATEGORY-REPORT-FILE ASSIGN TO "CATGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-PRINT-FILE ASSIGN TO "SUMMPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-LOG.
+           SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROL-FILE.
+           SELECT CATEGORY-MASTER-FILE ASSIGN TO "CATMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CATEGORY-MASTER.
+           SELECT PERIOD-FILE ASSIGN TO "PERIOD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PERIOD-FILE.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-FILE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,10 +51,42 @@ IDENTIFICATION DIVISION.
            05  TR-ID              PIC X(36).
            05  TR-DATE            PIC X(10).
            05  TR-AMOUNT          PIC 9(15)V99.
-           05  TR-TYPE            PIC X(7).
+           05  TR-TYPE            PIC X(8).
            05  TR-CATEGORY        PIC X(20).
+           05  TR-CURRENCY        PIC X(3).
            05  TR-DESCRIPTION     PIC X(100).
 
+       FD  RAW-ID-FILE.
+       01  RAW-ID-RECORD.
+           05  RID-TR-ID          PIC X(36).
+           05  RID-TR-AMOUNT      PIC 9(15)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-ID-RECORD.
+           05  SRT-TR-ID          PIC X(36).
+           05  SRT-TR-AMOUNT      PIC 9(15)V99.
+
+       FD  SORTED-ID-FILE.
+       01  SORTED-ID-RECORD.
+           05  SRT-OUT-TR-ID      PIC X(36).
+           05  SRT-OUT-TR-AMOUNT  PIC 9(15)V99.
+
+       FD  CATEGORY-REPORT-FILE.
+       01  CR-RECORD.
+           05  CR-CATEGORY        PIC X(20).
+           05  FILLER             PIC X(01).
+           05  CR-DEBIT-TOTAL     PIC 9(15)V99.
+           05  FILLER             PIC X(01).
+           05  CR-CREDIT-TOTAL    PIC 9(15)V99.
+           05  FILLER             PIC X(01).
+           05  CR-TRANSFER-TOTAL  PIC 9(15)V99.
+           05  FILLER             PIC X(01).
+           05  CR-REVERSAL-TOTAL  PIC 9(15)V99.
+           05  FILLER             PIC X(01).
+           05  CR-FEE-TOTAL       PIC 9(15)V99.
+           05  FILLER             PIC X(01).
+           05  CR-RECORD-COUNT    PIC 9(9).
+
        FD  SUMMARY-FILE.
        01  FD-SUMMARY-REC.
            05  RS-TOTAL-RECORDS      PIC 9(9).
@@ -33,6 +95,52 @@ IDENTIFICATION DIVISION.
            05  RS-HIGH-VALUE-FLAG    PIC X(1).
            05  RS-DUPLICATE-TX-FLAG  PIC X(1).
            05  RS-DATA-ERROR-FLAG    PIC X(1).
+           05  RS-CURRENCY-COUNT     PIC 9(2).
+           05  RS-CURRENCY-ENTRY OCCURS 5 TIMES.
+              10 RS-CUR-CODE           PIC X(3).
+              10 RS-CUR-DEBIT-TOTAL    PIC 9(15)V99.
+              10 RS-CUR-CREDIT-TOTAL   PIC 9(15)V99.
+           05  RS-CATEGORY-ERROR-FLAG  PIC X(1).
+           05  RS-PTD-TOTAL-RECORDS    PIC 9(9).
+           05  RS-PTD-TOTAL-DEBITS     PIC 9(15)V99.
+           05  RS-PTD-TOTAL-CREDITS    PIC 9(15)V99.
+           05  RS-TOTAL-TRANSFERS      PIC 9(15)V99.
+           05  RS-TOTAL-REVERSALS      PIC 9(15)V99.
+           05  RS-TOTAL-FEES           PIC 9(15)V99.
+           05  RS-CUR-EXT-ENTRY OCCURS 5 TIMES.
+              10 RS-CUR-TRANSFER-TOTAL PIC 9(15)V99.
+              10 RS-CUR-REVERSAL-TOTAL PIC 9(15)V99.
+              10 RS-CUR-FEE-TOTAL      PIC 9(15)V99.
+
+       FD  SUMMARY-PRINT-FILE.
+       01  SUMMARY-PRINT-RECORD      PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD          PIC X(80).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-REC-TYPE          PIC X(8).
+           05  CTL-CATEGORY          PIC X(20).
+           05  CTL-LIMIT-AMOUNT      PIC 9(15)V99.
+
+       FD  CATEGORY-MASTER-FILE.
+       01  CATEGORY-MASTER-RECORD.
+           05  CM-CATEGORY           PIC X(20).
+
+       FD  PERIOD-FILE.
+       01  PERIOD-RECORD.
+           05  PD-TOTAL-RECORDS      PIC 9(9).
+           05  PD-TOTAL-DEBITS       PIC 9(15)V99.
+           05  PD-TOTAL-CREDITS      PIC 9(15)V99.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EX-TR-ID              PIC X(36).
+           05  FILLER                PIC X(01).
+           05  EX-TR-AMOUNT          PIC 9(15)V99.
+           05  FILLER                PIC X(01).
+           05  EX-REASON             PIC X(20).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
@@ -43,40 +151,229 @@ IDENTIFICATION DIVISION.
            05 WS-TOTAL-RECORDS     PIC 9(9) VALUE ZERO.
            05 WS-TOTAL-DEBITS      PIC 9(15)V99 VALUE ZERO.
            05 WS-TOTAL-CREDITS     PIC 9(15)V99 VALUE ZERO.
+           05 WS-TOTAL-TRANSFERS   PIC 9(15)V99 VALUE ZERO.
+           05 WS-TOTAL-REVERSALS   PIC 9(15)V99 VALUE ZERO.
+           05 WS-TOTAL-FEES        PIC 9(15)V99 VALUE ZERO.
 
        01  WS-VALIDATION-FLAGS.
            05 WS-HIGH-VALUE-FLAG   PIC X(1) VALUE 'N'.
            05 WS-DUPLICATE-TX-FLAG PIC X(1) VALUE 'N'.
            05 WS-DATA-ERROR-FLAG   PIC X(1) VALUE 'N'.
+           05 WS-CATEGORY-ERROR-FLAG PIC X(1) VALUE 'N'.
 
        01  WS-CONSTANTS.
            05 WS-HIGH-VALUE-THRESHOLD PIC 9(15)V99 VALUE 10000.00.
 
-       01  WS-PROCESSED-TRANSACTIONS-TABLE.
-           05 WS-TX-TABLE OCCURS 1000 TIMES INDEXED BY TX-IDX.
-              10 WS-TX-ID PIC X(36).
-       01  WS-TX-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-RUN-DATE-PARM          PIC X(20).
+       01  WS-RUN-DATE                PIC X(8).
+       01  WS-INPUT-FILENAME          PIC X(20).
+       01  WS-SUMMARY-FILENAME        PIC X(22).
+
+       01  FS-CONTROL-FILE           PIC X(2).
+       01  WS-CONTROL-EOF            PIC X(1) VALUE 'N'.
+
+       01  FS-CATEGORY-MASTER        PIC X(2).
+       01  WS-CATEGORY-MASTER-EOF    PIC X(1) VALUE 'N'.
+       01  WS-CATEGORY-MASTER-COUNT  PIC 9(4) COMP VALUE 0.
+       01  WS-CATEGORY-MASTER-OVERFLOW PIC X(1) VALUE 'N'.
+       01  WS-CATEGORY-MASTER-TABLE.
+           05 WS-CATM-ENTRY OCCURS 500 TIMES INDEXED BY CATM-IDX.
+              10 WS-CATM-NAME          PIC X(20).
+
+       01  WS-CATEGORY-LIMIT-COUNT   PIC 9(4) COMP VALUE 0.
+       01  WS-CATEGORY-LIMIT-TABLE.
+           05 WS-LIM-ENTRY OCCURS 500 TIMES INDEXED BY LIM-IDX.
+              10 WS-LIM-CATEGORY     PIC X(20).
+              10 WS-LIM-AMOUNT       PIC 9(15)V99.
+
+       01  WS-EFFECTIVE-THRESHOLD    PIC 9(15)V99.
+       01  WS-EXCEPTION-REASON       PIC X(20).
+
+       01  WS-PREV-TR-ID            PIC X(36) VALUE SPACES.
+       01  WS-SORT-EOF              PIC X(1) VALUE 'N'.
+
+       01  WS-CATEGORY-TABLE-COUNT  PIC 9(4) COMP VALUE 0.
+       01  WS-CATEGORY-TABLE.
+           05 WS-CAT-ENTRY OCCURS 500 TIMES INDEXED BY CAT-IDX.
+              10 WS-CAT-NAME        PIC X(20).
+              10 WS-CAT-DEBIT-TOTAL PIC 9(15)V99.
+              10 WS-CAT-CREDIT-TOTAL PIC 9(15)V99.
+              10 WS-CAT-TRANSFER-TOTAL PIC 9(15)V99.
+              10 WS-CAT-REVERSAL-TOTAL PIC 9(15)V99.
+              10 WS-CAT-FEE-TOTAL   PIC 9(15)V99.
+              10 WS-CAT-RECORD-COUNT PIC 9(9).
 
        01  WS-CURRENT-TRANSACTION.
            05  WS-TR-ID              PIC X(36).
            05  WS-TR-DATE            PIC X(10).
            05  WS-TR-AMOUNT          PIC 9(15)V99.
-           05  WS-TR-TYPE            PIC X(7).
+           05  WS-TR-TYPE            PIC X(8).
+              88  WS-TYPE-DEBIT         VALUE "DEBIT".
+              88  WS-TYPE-CREDIT        VALUE "CREDIT".
+              88  WS-TYPE-TRANSFER      VALUE "TRANSFER".
+              88  WS-TYPE-REVERSAL      VALUE "REVERSAL".
+              88  WS-TYPE-FEE           VALUE "FEE".
+              88  WS-TYPE-RECOGNIZED    VALUES "DEBIT" "CREDIT"
+                      "TRANSFER" "REVERSAL" "FEE".
            05  WS-TR-CATEGORY        PIC X(20).
+           05  WS-TR-CURRENCY        PIC X(3).
            05  WS-TR-DESCRIPTION     PIC X(100).
 
+       01  WS-CURRENCY-TABLE-COUNT   PIC 9(4) COMP VALUE 0.
+       01  WS-CURRENCY-TABLE.
+           05 WS-CUR-ENTRY OCCURS 5 TIMES INDEXED BY CUR-IDX.
+              10 WS-CUR-NAME          PIC X(3).
+              10 WS-CUR-DEBIT-TOTAL   PIC 9(15)V99.
+              10 WS-CUR-CREDIT-TOTAL  PIC 9(15)V99.
+              10 WS-CUR-TRANSFER-TOTAL PIC 9(15)V99.
+              10 WS-CUR-REVERSAL-TOTAL PIC 9(15)V99.
+              10 WS-CUR-FEE-TOTAL     PIC 9(15)V99.
+
+       01  WS-PRINT-AREAS.
+           05 WS-RUN-DATE-RAW        PIC X(8).
+           05 WS-RUN-DATE-DISPLAY    PIC X(10).
+           05 WS-RECORDS-DISPLAY     PIC ZZZ,ZZZ,ZZ9.
+           05 WS-DEBITS-DISPLAY      PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WS-CREDITS-DISPLAY     PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  FS-AUDIT-LOG              PIC X(2).
+       01  WS-EXIT-CODE              PIC 9(1) VALUE 0.
+
+       01  FS-PERIOD-FILE            PIC X(2).
+       01  FS-EXCEPTION-FILE         PIC X(2).
+       01  WS-PERIOD-TOTAL-RECORDS   PIC 9(9) VALUE ZERO.
+       01  WS-PERIOD-TOTAL-DEBITS    PIC 9(15)V99 VALUE ZERO.
+       01  WS-PERIOD-TOTAL-CREDITS   PIC 9(15)V99 VALUE ZERO.
+
+      *> Mirrors the full recon-sum.cpy layout so 3050-VERIFY-SUMMARY-
+      *> OUTPUT can tie out every RS-* field the re-read record
+      *> carries, not just the three totals - the category/period
+      *> reports and RECON-CROSSCHECK depend on the rest of them too.
+       01  WS-VERIFY-SUMMARY-REC.
+           COPY "recon-sum.cpy"
+               REPLACING LEADING ==RS-== BY ==VFY-==.
+
+       01  WS-AUDIT-AREAS.
+           05 WS-CURRENT-DATETIME    PIC X(21).
+           05 WS-AUDIT-TIMESTAMP     PIC X(19).
+           05 WS-AUDIT-EXIT-DISPLAY  PIC 9(1).
+
        PROCEDURE DIVISION.
        1000-MAIN-LOGIC.
            PERFORM 1100-INITIALIZE.
-           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL EOF-REACHED.
-           PERFORM 3000-GENERATE-SUMMARY.
+           IF WS-EXIT-CODE = 0
+               PERFORM 2000-PROCESS-TRANSACTIONS UNTIL EOF-REACHED
+               PERFORM 2500-DETECT-DUPLICATES
+               PERFORM 3000-GENERATE-SUMMARY
+               PERFORM 3100-WRITE-CATEGORY-REPORT
+               PERFORM 3200-WRITE-SUMMARY-PRINT-REPORT
+               PERFORM 3300-WRITE-AUDIT-LOG-ENTRY
+           END-IF.
            PERFORM 4000-TERMINATE.
-           STOP RUN.
+           STOP RUN WS-EXIT-CODE.
 
        1100-INITIALIZE.
+           PERFORM 1050-DETERMINE-FILE-NAMES.
            OPEN INPUT TRANSACTION-FILE.
            OPEN OUTPUT SUMMARY-FILE.
-           INITIALIZE WS-PROCESSED-TRANSACTIONS-TABLE.
+           OPEN OUTPUT RAW-ID-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF FS-EXCEPTION-FILE NOT = "00"
+               MOVE 2 TO WS-EXIT-CODE
+           END-IF.
+           PERFORM 1150-LOAD-CONTROL-FILE.
+           PERFORM 1170-LOAD-CATEGORY-MASTER.
+           PERFORM 1180-LOAD-PERIOD-FILE.
+
+       1050-DETERMINE-FILE-NAMES.
+      *> A run date may be supplied as a JCL PARM / command-line
+      *> argument (YYYYMMDD); otherwise today's date is used. Each
+      *> day's INPUT/SUMMARY pair gets its own dated file name so one
+      *> day's run never overwrites another's.
+           MOVE SPACES TO WS-RUN-DATE-PARM
+           ACCEPT WS-RUN-DATE-PARM FROM COMMAND-LINE
+           IF WS-RUN-DATE-PARM(1:8) = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-RUN-DATE-PARM(1:8) TO WS-RUN-DATE
+           END-IF
+
+           MOVE SPACES TO WS-INPUT-FILENAME
+           STRING 'INPUT.' WS-RUN-DATE '.DAT'
+               DELIMITED BY SIZE INTO WS-INPUT-FILENAME
+           MOVE SPACES TO WS-SUMMARY-FILENAME
+           STRING 'SUMMARY.' WS-RUN-DATE '.DAT'
+               DELIMITED BY SIZE INTO WS-SUMMARY-FILENAME.
+
+       1150-LOAD-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE
+           IF FS-CONTROL-FILE = "00"
+               PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CONTROL-EOF
+                       NOT AT END
+                           PERFORM 1160-APPLY-CONTROL-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1160-APPLY-CONTROL-RECORD.
+           EVALUATE CTL-REC-TYPE
+               WHEN 'THRESHLD'
+                   MOVE CTL-LIMIT-AMOUNT TO WS-HIGH-VALUE-THRESHOLD
+               WHEN 'CATLIMIT'
+                   IF WS-CATEGORY-LIMIT-COUNT < 500
+                       ADD 1 TO WS-CATEGORY-LIMIT-COUNT
+                       SET LIM-IDX TO WS-CATEGORY-LIMIT-COUNT
+                       MOVE CTL-CATEGORY TO WS-LIM-CATEGORY(LIM-IDX)
+                       MOVE CTL-LIMIT-AMOUNT TO WS-LIM-AMOUNT(LIM-IDX)
+                   END-IF
+           END-EVALUATE.
+
+       1170-LOAD-CATEGORY-MASTER.
+      *> WS-CATEGORY-MASTER-TABLE caps at 500 entries. If CATMAST.DAT
+      *> still has unread records when the table fills, the overflow
+      *> is flagged here and reported on the audit log so categories
+      *> past the 500th do not fail 2120-CHECK-CATEGORY-MASTER lookups
+      *> with no diagnostic.
+           OPEN INPUT CATEGORY-MASTER-FILE
+           IF FS-CATEGORY-MASTER = "00"
+               PERFORM UNTIL WS-CATEGORY-MASTER-EOF = 'Y'
+                       OR WS-CATEGORY-MASTER-COUNT = 500
+                   READ CATEGORY-MASTER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CATEGORY-MASTER-COUNT
+                           SET CATM-IDX TO WS-CATEGORY-MASTER-COUNT
+                           MOVE CM-CATEGORY
+                               TO WS-CATM-NAME(CATM-IDX)
+                   END-READ
+               END-PERFORM
+               IF WS-CATEGORY-MASTER-EOF NOT = 'Y'
+                   READ CATEGORY-MASTER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-EOF
+                       NOT AT END
+                           MOVE 'Y' TO WS-CATEGORY-MASTER-OVERFLOW
+                   END-READ
+               END-IF
+               CLOSE CATEGORY-MASTER-FILE
+           END-IF.
+
+       1180-LOAD-PERIOD-FILE.
+           OPEN INPUT PERIOD-FILE
+           IF FS-PERIOD-FILE = "00"
+               READ PERIOD-FILE
+                   NOT AT END
+                       MOVE PD-TOTAL-RECORDS TO WS-PERIOD-TOTAL-RECORDS
+                       MOVE PD-TOTAL-DEBITS TO WS-PERIOD-TOTAL-DEBITS
+                       MOVE PD-TOTAL-CREDITS TO WS-PERIOD-TOTAL-CREDITS
+               END-READ
+               CLOSE PERIOD-FILE
+           END-IF.
 
        2000-PROCESS-TRANSACTIONS.
            READ TRANSACTION-FILE INTO WS-CURRENT-TRANSACTION
@@ -90,43 +387,467 @@ IDENTIFICATION DIVISION.
            END-IF.
 
        2100-VALIDATE-TRANSACTION.
-           IF WS-TR-AMOUNT > WS-HIGH-VALUE-THRESHOLD
+           PERFORM 2110-DETERMINE-EFFECTIVE-THRESHOLD
+           IF WS-TR-AMOUNT > WS-EFFECTIVE-THRESHOLD
                MOVE 'Y' TO WS-HIGH-VALUE-FLAG
+               MOVE 'HIGH-VALUE' TO WS-EXCEPTION-REASON
+               PERFORM 2190-WRITE-EXCEPTION-RECORD
+           END-IF
+           IF WS-CATEGORY-MASTER-COUNT > 0
+               PERFORM 2120-CHECK-CATEGORY-MASTER
            END-IF.
 
-           SET TX-IDX TO 1
-           SEARCH WS-TX-TABLE
+       2120-CHECK-CATEGORY-MASTER.
+           SET CATM-IDX TO 1
+           SEARCH WS-CATM-ENTRY
                AT END
-                   ADD 1 TO WS-TX-COUNT
-                   IF WS-TX-COUNT <= 1000
-                       MOVE WS-TR-ID TO WS-TX-ID(WS-TX-COUNT)
-                   END-IF
-               WHEN WS-TX-ID(TX-IDX) = WS-TR-ID
-                   MOVE 'Y' TO WS-DUPLICATE-TX-FLAG
+                   MOVE 'Y' TO WS-CATEGORY-ERROR-FLAG
+                   MOVE 'BAD-CATEGORY' TO WS-EXCEPTION-REASON
+                   PERFORM 2190-WRITE-EXCEPTION-RECORD
+               WHEN WS-CATM-NAME(CATM-IDX) = WS-TR-CATEGORY
+                   CONTINUE
+           END-SEARCH.
+
+       2110-DETERMINE-EFFECTIVE-THRESHOLD.
+           MOVE WS-HIGH-VALUE-THRESHOLD TO WS-EFFECTIVE-THRESHOLD
+           SET LIM-IDX TO 1
+           SEARCH WS-LIM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-LIM-CATEGORY(LIM-IDX) = WS-TR-CATEGORY
+                   MOVE WS-LIM-AMOUNT(LIM-IDX) TO WS-EFFECTIVE-THRESHOLD
            END-SEARCH.
 
-           IF WS-TR-TYPE NOT = "DEBIT  " AND WS-TR-TYPE NOT = "CREDIT "
+           MOVE WS-TR-ID TO RID-TR-ID
+           MOVE WS-TR-AMOUNT TO RID-TR-AMOUNT
+           WRITE RAW-ID-RECORD.
+
+           IF NOT WS-TYPE-RECOGNIZED
                MOVE 'Y' TO WS-DATA-ERROR-FLAG
+               MOVE 'BAD-TYPE' TO WS-EXCEPTION-REASON
+               PERFORM 2190-WRITE-EXCEPTION-RECORD
            END-IF.
 
+       2190-WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE WS-TR-ID TO EX-TR-ID
+           MOVE WS-TR-AMOUNT TO EX-TR-AMOUNT
+           MOVE WS-EXCEPTION-REASON TO EX-REASON
+           WRITE EXCEPTION-RECORD.
+
        2200-AGGREGATE-DATA.
-           IF WS-TR-TYPE = "CREDIT "
-               ADD WS-TR-AMOUNT TO WS-TOTAL-CREDITS
-           ELSE IF WS-TR-TYPE = "DEBIT  "
-               ADD WS-TR-AMOUNT TO WS-TOTAL-DEBITS
-           END-IF.
+           EVALUATE TRUE
+               WHEN WS-TYPE-CREDIT
+                   ADD WS-TR-AMOUNT TO WS-TOTAL-CREDITS
+               WHEN WS-TYPE-DEBIT
+                   ADD WS-TR-AMOUNT TO WS-TOTAL-DEBITS
+               WHEN WS-TYPE-TRANSFER
+                   ADD WS-TR-AMOUNT TO WS-TOTAL-TRANSFERS
+               WHEN WS-TYPE-REVERSAL
+                   ADD WS-TR-AMOUNT TO WS-TOTAL-REVERSALS
+               WHEN WS-TYPE-FEE
+                   ADD WS-TR-AMOUNT TO WS-TOTAL-FEES
+           END-EVALUATE.
+
+           PERFORM 2250-AGGREGATE-CATEGORY.
+           PERFORM 2270-AGGREGATE-CURRENCY.
+
+       2250-AGGREGATE-CATEGORY.
+      *> WS-CATEGORY-TABLE caps at 500 distinct categories. A
+      *> transaction whose category would be the 501st distinct one
+      *> cannot be given its own rollup row - log it as an exception
+      *> instead of silently excluding it from the category report.
+           SET CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+               AT END
+                   IF WS-CATEGORY-TABLE-COUNT < 500
+                       ADD 1 TO WS-CATEGORY-TABLE-COUNT
+                       SET CAT-IDX TO WS-CATEGORY-TABLE-COUNT
+                       MOVE WS-TR-CATEGORY TO WS-CAT-NAME(CAT-IDX)
+                       MOVE 0 TO WS-CAT-DEBIT-TOTAL(CAT-IDX)
+                       MOVE 0 TO WS-CAT-CREDIT-TOTAL(CAT-IDX)
+                       MOVE 0 TO WS-CAT-TRANSFER-TOTAL(CAT-IDX)
+                       MOVE 0 TO WS-CAT-REVERSAL-TOTAL(CAT-IDX)
+                       MOVE 0 TO WS-CAT-FEE-TOTAL(CAT-IDX)
+                       MOVE 0 TO WS-CAT-RECORD-COUNT(CAT-IDX)
+                       PERFORM 2260-UPDATE-CATEGORY-ENTRY
+                   ELSE
+                       MOVE 'CAT-TABLE-FULL' TO WS-EXCEPTION-REASON
+                       PERFORM 2190-WRITE-EXCEPTION-RECORD
+                   END-IF
+               WHEN WS-CAT-NAME(CAT-IDX) = WS-TR-CATEGORY
+                   PERFORM 2260-UPDATE-CATEGORY-ENTRY
+           END-SEARCH.
+
+       2260-UPDATE-CATEGORY-ENTRY.
+           ADD 1 TO WS-CAT-RECORD-COUNT(CAT-IDX)
+           EVALUATE TRUE
+               WHEN WS-TYPE-CREDIT
+                   ADD WS-TR-AMOUNT TO WS-CAT-CREDIT-TOTAL(CAT-IDX)
+               WHEN WS-TYPE-DEBIT
+                   ADD WS-TR-AMOUNT TO WS-CAT-DEBIT-TOTAL(CAT-IDX)
+               WHEN WS-TYPE-TRANSFER
+                   ADD WS-TR-AMOUNT TO WS-CAT-TRANSFER-TOTAL(CAT-IDX)
+               WHEN WS-TYPE-REVERSAL
+                   ADD WS-TR-AMOUNT TO WS-CAT-REVERSAL-TOTAL(CAT-IDX)
+               WHEN WS-TYPE-FEE
+                   ADD WS-TR-AMOUNT TO WS-CAT-FEE-TOTAL(CAT-IDX)
+           END-EVALUATE.
+
+       2270-AGGREGATE-CURRENCY.
+           SET CUR-IDX TO 1
+           SEARCH WS-CUR-ENTRY
+               AT END
+                   IF WS-CURRENCY-TABLE-COUNT < 5
+                       ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                       SET CUR-IDX TO WS-CURRENCY-TABLE-COUNT
+                       MOVE WS-TR-CURRENCY TO WS-CUR-NAME(CUR-IDX)
+                       MOVE 0 TO WS-CUR-DEBIT-TOTAL(CUR-IDX)
+                       MOVE 0 TO WS-CUR-CREDIT-TOTAL(CUR-IDX)
+                       MOVE 0 TO WS-CUR-TRANSFER-TOTAL(CUR-IDX)
+                       MOVE 0 TO WS-CUR-REVERSAL-TOTAL(CUR-IDX)
+                       MOVE 0 TO WS-CUR-FEE-TOTAL(CUR-IDX)
+                       PERFORM 2280-UPDATE-CURRENCY-ENTRY
+                   END-IF
+               WHEN WS-CUR-NAME(CUR-IDX) = WS-TR-CURRENCY
+                   PERFORM 2280-UPDATE-CURRENCY-ENTRY
+           END-SEARCH.
+
+       2280-UPDATE-CURRENCY-ENTRY.
+           EVALUATE TRUE
+               WHEN WS-TYPE-CREDIT
+                   ADD WS-TR-AMOUNT TO WS-CUR-CREDIT-TOTAL(CUR-IDX)
+               WHEN WS-TYPE-DEBIT
+                   ADD WS-TR-AMOUNT TO WS-CUR-DEBIT-TOTAL(CUR-IDX)
+               WHEN WS-TYPE-TRANSFER
+                   ADD WS-TR-AMOUNT TO WS-CUR-TRANSFER-TOTAL(CUR-IDX)
+               WHEN WS-TYPE-REVERSAL
+                   ADD WS-TR-AMOUNT TO WS-CUR-REVERSAL-TOTAL(CUR-IDX)
+               WHEN WS-TYPE-FEE
+                   ADD WS-TR-AMOUNT TO WS-CUR-FEE-TOTAL(CUR-IDX)
+           END-EVALUATE.
+
+       2500-DETECT-DUPLICATES.
+           CLOSE RAW-ID-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-TR-ID
+               USING RAW-ID-FILE
+               GIVING SORTED-ID-FILE.
+
+           OPEN INPUT SORTED-ID-FILE.
+           MOVE SPACES TO WS-PREV-TR-ID.
+           MOVE 'N' TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               READ SORTED-ID-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       IF SRT-OUT-TR-ID = WS-PREV-TR-ID
+                           MOVE 'Y' TO WS-DUPLICATE-TX-FLAG
+                           MOVE SRT-OUT-TR-ID TO WS-TR-ID
+                           MOVE SRT-OUT-TR-AMOUNT TO WS-TR-AMOUNT
+                           MOVE 'DUPLICATE' TO WS-EXCEPTION-REASON
+                           PERFORM 2190-WRITE-EXCEPTION-RECORD
+                       END-IF
+                       MOVE SRT-OUT-TR-ID TO WS-PREV-TR-ID
+               END-READ
+           END-PERFORM.
+           CLOSE SORTED-ID-FILE.
 
        3000-GENERATE-SUMMARY.
+           MOVE SPACES TO FD-SUMMARY-REC.
            MOVE WS-TOTAL-RECORDS TO RS-TOTAL-RECORDS.
            MOVE WS-TOTAL-DEBITS TO RS-TOTAL-DEBITS.
            MOVE WS-TOTAL-CREDITS TO RS-TOTAL-CREDITS.
            MOVE WS-HIGH-VALUE-FLAG TO RS-HIGH-VALUE-FLAG.
            MOVE WS-DUPLICATE-TX-FLAG TO RS-DUPLICATE-TX-FLAG.
            MOVE WS-DATA-ERROR-FLAG TO RS-DATA-ERROR-FLAG.
+           MOVE WS-CATEGORY-ERROR-FLAG TO RS-CATEGORY-ERROR-FLAG.
+           MOVE WS-TOTAL-TRANSFERS TO RS-TOTAL-TRANSFERS.
+           MOVE WS-TOTAL-REVERSALS TO RS-TOTAL-REVERSALS.
+           MOVE WS-TOTAL-FEES TO RS-TOTAL-FEES.
+
+           MOVE WS-CURRENCY-TABLE-COUNT TO RS-CURRENCY-COUNT
+           PERFORM VARYING CUR-IDX FROM 1 BY 1
+                   UNTIL CUR-IDX > WS-CURRENCY-TABLE-COUNT
+               MOVE WS-CUR-NAME(CUR-IDX) TO RS-CUR-CODE(CUR-IDX)
+               MOVE WS-CUR-DEBIT-TOTAL(CUR-IDX)
+                   TO RS-CUR-DEBIT-TOTAL(CUR-IDX)
+               MOVE WS-CUR-CREDIT-TOTAL(CUR-IDX)
+                   TO RS-CUR-CREDIT-TOTAL(CUR-IDX)
+               MOVE WS-CUR-TRANSFER-TOTAL(CUR-IDX)
+                   TO RS-CUR-TRANSFER-TOTAL(CUR-IDX)
+               MOVE WS-CUR-REVERSAL-TOTAL(CUR-IDX)
+                   TO RS-CUR-REVERSAL-TOTAL(CUR-IDX)
+               MOVE WS-CUR-FEE-TOTAL(CUR-IDX)
+                   TO RS-CUR-FEE-TOTAL(CUR-IDX)
+           END-PERFORM.
+
+           ADD WS-TOTAL-RECORDS TO WS-PERIOD-TOTAL-RECORDS
+           ADD WS-TOTAL-DEBITS TO WS-PERIOD-TOTAL-DEBITS
+           ADD WS-TOTAL-CREDITS TO WS-PERIOD-TOTAL-CREDITS
+           MOVE WS-PERIOD-TOTAL-RECORDS TO RS-PTD-TOTAL-RECORDS
+           MOVE WS-PERIOD-TOTAL-DEBITS TO RS-PTD-TOTAL-DEBITS
+           MOVE WS-PERIOD-TOTAL-CREDITS TO RS-PTD-TOTAL-CREDITS
 
            WRITE FD-SUMMARY-REC.
+           PERFORM 3050-VERIFY-SUMMARY-OUTPUT.
+           PERFORM 3060-WRITE-PERIOD-FILE.
+
+       3050-VERIFY-SUMMARY-OUTPUT.
+           CLOSE SUMMARY-FILE
+           OPEN INPUT SUMMARY-FILE
+           READ SUMMARY-FILE
+               AT END
+                   MOVE 2 TO WS-EXIT-CODE
+               NOT AT END
+                   MOVE FD-SUMMARY-REC TO WS-VERIFY-SUMMARY-REC
+                   PERFORM 3055-COMPARE-SUMMARY-FIELDS
+           END-READ
+           CLOSE SUMMARY-FILE.
+
+       3055-COMPARE-SUMMARY-FIELDS.
+           IF VFY-TOTAL-RECORDS NOT = WS-TOTAL-RECORDS
+               OR VFY-TOTAL-DEBITS NOT = WS-TOTAL-DEBITS
+               OR VFY-TOTAL-CREDITS NOT = WS-TOTAL-CREDITS
+               OR VFY-TOTAL-TRANSFERS NOT = WS-TOTAL-TRANSFERS
+               OR VFY-TOTAL-REVERSALS NOT = WS-TOTAL-REVERSALS
+               OR VFY-TOTAL-FEES NOT = WS-TOTAL-FEES
+               OR VFY-CURRENCY-COUNT NOT = WS-CURRENCY-TABLE-COUNT
+               OR VFY-PTD-TOTAL-RECORDS NOT = WS-PERIOD-TOTAL-RECORDS
+               OR VFY-PTD-TOTAL-DEBITS NOT = WS-PERIOD-TOTAL-DEBITS
+               OR VFY-PTD-TOTAL-CREDITS NOT = WS-PERIOD-TOTAL-CREDITS
+               MOVE 2 TO WS-EXIT-CODE
+           END-IF
+
+           PERFORM VARYING CUR-IDX FROM 1 BY 1
+                   UNTIL CUR-IDX > WS-CURRENCY-TABLE-COUNT
+               IF VFY-CUR-CODE(CUR-IDX) NOT = WS-CUR-NAME(CUR-IDX)
+                   OR VFY-CUR-DEBIT-TOTAL(CUR-IDX)
+                       NOT = WS-CUR-DEBIT-TOTAL(CUR-IDX)
+                   OR VFY-CUR-CREDIT-TOTAL(CUR-IDX)
+                       NOT = WS-CUR-CREDIT-TOTAL(CUR-IDX)
+                   OR VFY-CUR-TRANSFER-TOTAL(CUR-IDX)
+                       NOT = WS-CUR-TRANSFER-TOTAL(CUR-IDX)
+                   OR VFY-CUR-REVERSAL-TOTAL(CUR-IDX)
+                       NOT = WS-CUR-REVERSAL-TOTAL(CUR-IDX)
+                   OR VFY-CUR-FEE-TOTAL(CUR-IDX)
+                       NOT = WS-CUR-FEE-TOTAL(CUR-IDX)
+                   MOVE 2 TO WS-EXIT-CODE
+               END-IF
+           END-PERFORM.
+
+       3060-WRITE-PERIOD-FILE.
+           OPEN OUTPUT PERIOD-FILE
+           MOVE WS-PERIOD-TOTAL-RECORDS TO PD-TOTAL-RECORDS
+           MOVE WS-PERIOD-TOTAL-DEBITS TO PD-TOTAL-DEBITS
+           MOVE WS-PERIOD-TOTAL-CREDITS TO PD-TOTAL-CREDITS
+           WRITE PERIOD-RECORD
+           CLOSE PERIOD-FILE.
+
+       3100-WRITE-CATEGORY-REPORT.
+           OPEN OUTPUT CATEGORY-REPORT-FILE.
+           PERFORM VARYING CAT-IDX FROM 1 BY 1
+                   UNTIL CAT-IDX > WS-CATEGORY-TABLE-COUNT
+               MOVE SPACES TO CR-RECORD
+               MOVE WS-CAT-NAME(CAT-IDX) TO CR-CATEGORY
+               MOVE WS-CAT-DEBIT-TOTAL(CAT-IDX) TO CR-DEBIT-TOTAL
+               MOVE WS-CAT-CREDIT-TOTAL(CAT-IDX) TO CR-CREDIT-TOTAL
+               MOVE WS-CAT-TRANSFER-TOTAL(CAT-IDX) TO CR-TRANSFER-TOTAL
+               MOVE WS-CAT-REVERSAL-TOTAL(CAT-IDX) TO CR-REVERSAL-TOTAL
+               MOVE WS-CAT-FEE-TOTAL(CAT-IDX) TO CR-FEE-TOTAL
+               MOVE WS-CAT-RECORD-COUNT(CAT-IDX) TO CR-RECORD-COUNT
+               WRITE CR-RECORD
+           END-PERFORM.
+           CLOSE CATEGORY-REPORT-FILE.
+
+       3200-WRITE-SUMMARY-PRINT-REPORT.
+           OPEN OUTPUT SUMMARY-PRINT-FILE.
+
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-RAW
+           STRING WS-RUN-DATE-RAW(5:2) '/' WS-RUN-DATE-RAW(7:2) '/'
+                  WS-RUN-DATE-RAW(1:4)
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'RECONCILE - SUMMARY REPORT'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'RUN DATE: ' WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-RECORDS TO WS-RECORDS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL RECORDS . . . . . . . . : '
+                  WS-RECORDS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-DEBITS TO WS-DEBITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL DEBITS. . . . . . . . . : '
+                  WS-DEBITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-CREDITS TO WS-CREDITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL CREDITS . . . . . . . . : '
+                  WS-CREDITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-TRANSFERS TO WS-DEBITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL TRANSFERS . . . . . . . : '
+                  WS-DEBITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-REVERSALS TO WS-DEBITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL REVERSALS . . . . . . . : '
+                  WS-DEBITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-TOTAL-FEES TO WS-DEBITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'TOTAL FEES. . . . . . . . . . : '
+                  WS-DEBITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'HIGH VALUE FLAG . . . . . . . : '
+                  RS-HIGH-VALUE-FLAG
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'DUPLICATE TRANSACTION FLAG. . : '
+                  RS-DUPLICATE-TX-FLAG
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'DATA ERROR FLAG . . . . . . . : '
+                  RS-DATA-ERROR-FLAG
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'CATEGORY ERROR FLAG . . . . . : '
+                  RS-CATEGORY-ERROR-FLAG
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           PERFORM VARYING CUR-IDX FROM 1 BY 1
+                   UNTIL CUR-IDX > RS-CURRENCY-COUNT
+               MOVE RS-CUR-DEBIT-TOTAL(CUR-IDX) TO WS-DEBITS-DISPLAY
+               MOVE RS-CUR-CREDIT-TOTAL(CUR-IDX) TO WS-CREDITS-DISPLAY
+               MOVE SPACES TO SUMMARY-PRINT-RECORD
+               STRING RS-CUR-CODE(CUR-IDX) ' DEBITS . . . . . . . : '
+                      WS-DEBITS-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+               WRITE SUMMARY-PRINT-RECORD
+               MOVE SPACES TO SUMMARY-PRINT-RECORD
+               STRING RS-CUR-CODE(CUR-IDX) ' CREDITS. . . . . . . : '
+                      WS-CREDITS-DISPLAY
+                   DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+               WRITE SUMMARY-PRINT-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'PERIOD-TO-DATE TOTALS'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-PTD-TOTAL-RECORDS TO WS-RECORDS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'PTD TOTAL RECORDS . . . . . . : '
+                  WS-RECORDS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-PTD-TOTAL-DEBITS TO WS-DEBITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'PTD TOTAL DEBITS. . . . . . . : '
+                  WS-DEBITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE RS-PTD-TOTAL-CREDITS TO WS-CREDITS-DISPLAY
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING 'PTD TOTAL CREDITS . . . . . . : '
+                  WS-CREDITS-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING '----------------------------------------'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           MOVE SPACES TO SUMMARY-PRINT-RECORD
+           STRING '*** END OF REPORT ***'
+               DELIMITED BY SIZE INTO SUMMARY-PRINT-RECORD
+           WRITE SUMMARY-PRINT-RECORD
+
+           CLOSE SUMMARY-PRINT-FILE.
+
+       3300-WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING WS-CURRENT-DATETIME(1:4) '-' WS-CURRENT-DATETIME(5:2)
+                  '-' WS-CURRENT-DATETIME(7:2) ' '
+                  WS-CURRENT-DATETIME(9:2) ':' WS-CURRENT-DATETIME(11:2)
+                  ':' WS-CURRENT-DATETIME(13:2)
+               DELIMITED BY SIZE INTO WS-AUDIT-TIMESTAMP
+           MOVE WS-EXIT-CODE TO WS-AUDIT-EXIT-DISPLAY
+
+           OPEN EXTEND AUDIT-LOG
+           IF FS-AUDIT-LOG NOT = "00" AND FS-AUDIT-LOG NOT = "05"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP ' PROGRAM=RECONCILE'
+                  ' RECORDS=' WS-TOTAL-RECORDS
+                  ' EXIT-CODE=' WS-AUDIT-EXIT-DISPLAY
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+
+           IF WS-CATEGORY-MASTER-OVERFLOW = 'Y'
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               STRING WS-AUDIT-TIMESTAMP
+                      ' PROGRAM=RECONCILE'
+                      ' WARNING=CATMAST-OVERFLOW LIMIT=500'
+                   DELIMITED BY SIZE INTO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+           END-IF
+
+           CLOSE AUDIT-LOG.
 
        4000-TERMINATE.
-           CLOSE TRANSACTION-FILE, SUMMARY-FILE.
+           CLOSE TRANSACTION-FILE, EXCEPTION-FILE.
 
-       END PROGRAM RECONCILE.
\ No newline at end of file
+       END PROGRAM RECONCILE.
