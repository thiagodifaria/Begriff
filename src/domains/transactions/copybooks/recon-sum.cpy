@@ -7,4 +7,20 @@
            05 RS-TOTAL-CREDITS      PIC 9(15)V99.
            05 RS-HIGH-VALUE-FLAG    PIC X(1).
            05 RS-DUPLICATE-TX-FLAG  PIC X(1).
-           05 RS-DATA-ERROR-FLAG    PIC X(1).
\ No newline at end of file
+           05 RS-DATA-ERROR-FLAG    PIC X(1).
+           05 RS-CURRENCY-COUNT     PIC 9(2).
+           05 RS-CURRENCY-ENTRY OCCURS 5 TIMES.
+              10 RS-CUR-CODE          PIC X(3).
+              10 RS-CUR-DEBIT-TOTAL   PIC 9(15)V99.
+              10 RS-CUR-CREDIT-TOTAL  PIC 9(15)V99.
+           05 RS-CATEGORY-ERROR-FLAG  PIC X(1).
+           05 RS-PTD-TOTAL-RECORDS    PIC 9(9).
+           05 RS-PTD-TOTAL-DEBITS     PIC 9(15)V99.
+           05 RS-PTD-TOTAL-CREDITS    PIC 9(15)V99.
+           05 RS-TOTAL-TRANSFERS      PIC 9(15)V99.
+           05 RS-TOTAL-REVERSALS      PIC 9(15)V99.
+           05 RS-TOTAL-FEES           PIC 9(15)V99.
+           05 RS-CUR-EXT-ENTRY OCCURS 5 TIMES.
+              10 RS-CUR-TRANSFER-TOTAL PIC 9(15)V99.
+              10 RS-CUR-REVERSAL-TOTAL PIC 9(15)V99.
+              10 RS-CUR-FEE-TOTAL      PIC 9(15)V99.
