@@ -0,0 +1,11 @@
+******************************************************************
+      * COPYBOOK FOR THE TRANSACTION-PROCESSOR SUMMARY REPORT
+      * Defines the fixed-format layout for REPORT-OUT.
+      ******************************************************************
+           05 RP-TOTAL-TRANSACTIONS   PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RP-TOTAL-AMOUNT         PIC S9(13)V99.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RP-REJECTED-COUNT       PIC 9(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 RP-REJECTED-AMOUNT      PIC S9(13)V99.
