@@ -0,0 +1,12 @@
+******************************************************************
+      * COPYBOOK FOR THE TRANSACTION-PROCESSOR REJECT/EXCEPTION FILE
+      * One line is written per record that fails VALIDATE-RECORD,
+      * carrying the offending fields plus the check that failed.
+      ******************************************************************
+           05 RJ-TR-ID                PIC S9(9).
+           05 RJ-TR-AMOUNT            PIC S9(13)V99.
+           05 RJ-TR-CATEGORY          PIC X(20).
+           05 RJ-TR-TIMESTAMP         PIC X(26).
+           05 RJ-TR-CURRENCY          PIC X(3).
+           05 RJ-REASON-CODE          PIC X(4).
+           05 RJ-REASON-TEXT          PIC X(40).
